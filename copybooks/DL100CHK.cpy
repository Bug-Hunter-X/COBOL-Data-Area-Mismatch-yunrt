@@ -0,0 +1,16 @@
+      *----------------------------------------------------------*
+      *  DL100CHK - CHECKPOINT/RESTART RECORD FOR THE DL100 BATCH *
+      *             TRANSFER JOB.  REWRITTEN EVERY WS-CKPT-       *
+      *             INTERVAL RECORDS SO A FAILED RUN CAN RESTART  *
+      *             FROM THE LAST GOOD POSITION INSTEAD OF FROM   *
+      *             RECORD ONE.  THE RUNNING SUBTOTALS ARE CARRIED *
+      *             HERE TOO SO A RESUMED RUN'S END-OF-RUN SUMMARY *
+      *             STILL RECONCILES AGAINST RECORDS READ.        *
+      *----------------------------------------------------------*
+       01  DL100-CHECKPOINT-RECORD.
+           05  DL100-CKPT-COUNT          PIC 9(08) COMP.
+           05  DL100-CKPT-POSITION       PIC 9(08) COMP.
+           05  DL100-CKPT-MOVED-CT       PIC 9(08) COMP.
+           05  DL100-CKPT-TRUNCATED-CT   PIC 9(08) COMP.
+           05  DL100-CKPT-REJECTED-CT    PIC 9(08) COMP.
+           05  DL100-CKPT-INVALID-CT     PIC 9(08) COMP.
