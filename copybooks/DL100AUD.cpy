@@ -0,0 +1,17 @@
+      *----------------------------------------------------------*
+      *  DL100AUD - AUDIT LOG RECORD LAYOUT FOR THE DL100 FIELD-  *
+      *             TRANSFER GUARD.  ONE RECORD IS APPENDED FOR   *
+      *             EACH REJECTED OR TRUNCATED MOVE, AND FOR EACH *
+      *             RECORD FAILING CONTENT VALIDATION, SO THE     *
+      *             INCIDENTS CAN BE RECONCILED AFTER THE RUN.    *
+      *----------------------------------------------------------*
+       01  DL100-AUDIT-RECORD.
+           05  DL100-AUD-REC-ID          PIC 9(08).
+           05  DL100-AUD-DATE            PIC 9(08).
+           05  DL100-AUD-TIME            PIC 9(08).
+           05  DL100-AUD-SRC-LEN         PIC 9(04).
+           05  DL100-AUD-DST-LEN         PIC 9(04).
+           05  DL100-AUD-REASON-CD       PIC X(02).
+               88  DL100-AUD-RSN-SIZE            VALUE 'SZ'.
+               88  DL100-AUD-RSN-TRUNCATED       VALUE 'TR'.
+               88  DL100-AUD-RSN-CONTENT         VALUE 'CN'.
