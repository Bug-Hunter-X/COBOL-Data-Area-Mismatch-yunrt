@@ -0,0 +1,22 @@
+      *----------------------------------------------------------*
+      *  DL100REC - LEGACY EXTRACT RECORD LAYOUT (100 BYTES).     *
+      *             THE HYPHEN IN PFX-ID, PFX-NAME, ETC. MAKES    *
+      *             EACH ONE A SINGLE COBOL WORD IN ITS OWN       *
+      *             RIGHT, SO COPY REPLACING ==PFX== BY ==xxx==   *
+      *             ALONE NEVER TOUCHES THEM.  CALLERS MUST       *
+      *             REPLACE EVERY GENERATED WORD BY NAME, E.G.    *
+      *                 COPY DL100REC REPLACING                  *
+      *                     ==PFX-ID==         BY ==xxx-ID==      *
+      *                     ==PFX-TRANS-DATE== BY ==xxx-TRANS-DATE==
+      *                     ==PFX-NAME==       BY ==xxx-NAME==    *
+      *                     ==PFX-AMOUNT==     BY ==xxx-AMOUNT==  *
+      *                     ==PFX-STATUS-CD==  BY ==xxx-STATUS-CD==
+      *                     ==PFX==            BY ==xxx==.        *
+      *----------------------------------------------------------*
+       01  PFX.
+           05  PFX-ID                    PIC 9(06).
+           05  PFX-TRANS-DATE            PIC 9(08).
+           05  PFX-NAME                  PIC X(30).
+           05  PFX-AMOUNT                PIC S9(09)V99 COMP-3.
+           05  PFX-STATUS-CD             PIC X(02).
+           05  FILLER                    PIC X(48).
