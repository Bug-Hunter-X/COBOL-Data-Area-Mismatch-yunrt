@@ -0,0 +1,12 @@
+      *----------------------------------------------------------*
+      *  DL100CTL - OPTIONAL CONTROL-CARD RECORD FOR THE DL100    *
+      *             BATCH TRANSFER JOB.  LETS OPERATIONS DRIVE    *
+      *             THE EFFECTIVE DESTINATION LENGTH AND THE      *
+      *             TRUNCATE OPTION AT RUN TIME INSTEAD OF        *
+      *             RECOMPILING THE PROGRAM FOR EACH DESTINATION  *
+      *             RECORD SIZE.                                  *
+      *----------------------------------------------------------*
+       01  DL100-CONTROL-RECORD.
+           05  DL100-CTL-DEST-LEN        PIC 9(04).
+           05  DL100-CTL-TRUNC-OPTION    PIC X(01).
+           05  FILLER                    PIC X(75).
