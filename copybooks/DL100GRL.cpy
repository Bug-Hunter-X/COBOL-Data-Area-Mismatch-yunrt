@@ -0,0 +1,36 @@
+      *----------------------------------------------------------*
+      *  DL100GRL - PARAMETER LAYOUT FOR THE DL100GRD LENGTH/      *
+      *             CONTENT GUARD SUBPROGRAM.  COPIED INTO THE     *
+      *             CALLING PROGRAM'S WORKING-STORAGE AND INTO     *
+      *             THE SUBPROGRAM'S LINKAGE SECTION SO BOTH       *
+      *             SIDES OF THE CALL USE IDENTICAL PICTURES.      *
+      *             SOURCE/DEST AREAS ARE BUILT FROM DL100REC SO   *
+      *             THE GUARD ADDRESSES THE SAME NAMED SUB-FIELDS  *
+      *             AS THE CALLING PROGRAM, NOT AN OPAQUE BLOB.    *
+      *----------------------------------------------------------*
+           COPY DL100REC REPLACING
+               ==PFX-ID==         BY ==DL100-GRD-SRC-ID==
+               ==PFX-TRANS-DATE== BY ==DL100-GRD-SRC-TRANS-DATE==
+               ==PFX-NAME==       BY ==DL100-GRD-SRC-NAME==
+               ==PFX-AMOUNT==     BY ==DL100-GRD-SRC-AMOUNT==
+               ==PFX-STATUS-CD==  BY ==DL100-GRD-SRC-STATUS-CD==
+               ==PFX==            BY ==DL100-GRD-SOURCE-AREA==.
+           COPY DL100REC REPLACING
+               ==PFX-ID==         BY ==DL100-GRD-DST-ID==
+               ==PFX-TRANS-DATE== BY ==DL100-GRD-DST-TRANS-DATE==
+               ==PFX-NAME==       BY ==DL100-GRD-DST-NAME==
+               ==PFX-AMOUNT==     BY ==DL100-GRD-DST-AMOUNT==
+               ==PFX-STATUS-CD==  BY ==DL100-GRD-DST-STATUS-CD==
+               ==PFX==            BY ==DL100-GRD-DEST-AREA==.
+       01  DL100-GRD-SRC-LEN             PIC 9(04) COMP.
+       01  DL100-GRD-DEST-LEN            PIC 9(04) COMP.
+       01  DL100-GRD-TRUNC-OPTION        PIC X(01).
+           88  DL100-GRD-TRUNC-YES               VALUE 'Y'.
+           88  DL100-GRD-TRUNC-NO                 VALUE 'N'.
+       01  DL100-GRD-OVERFLOW-AREA       PIC X(100).
+       01  DL100-GRD-OVERFLOW-LEN        PIC 9(04) COMP.
+       01  DL100-GRD-STATUS              PIC X(02).
+           88  DL100-GRD-OK                        VALUE '00'.
+           88  DL100-GRD-TRUNCATED                 VALUE '04'.
+           88  DL100-GRD-REJECTED                  VALUE '08'.
+           88  DL100-GRD-INVALID-CONTENT           VALUE '12'.
