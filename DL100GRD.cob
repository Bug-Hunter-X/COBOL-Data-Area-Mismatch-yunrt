@@ -0,0 +1,130 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. DL100GRD.
+000030 AUTHOR. R L HENNESSY.
+000040 INSTALLATION. DATA CENTER OPERATIONS.
+000050 DATE-WRITTEN. 08/08/2026.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080*  MODIFICATION HISTORY                                    *
+000090*----------------------------------------------------------*
+000100*  DATE       INIT  DESCRIPTION                            *
+000110*  08/08/26   RLH   PULLED THE LENGTH/TRUNCATE GUARD OUT   *
+000120*                   OF DL100 SO OTHER TRANSFER JOBS CAN    *
+000130*                   CALL THE SAME CHECK INSTEAD OF EACH    *
+000140*                   COPYING THE LOGIC.                     *
+000150*  08/08/26   RLH   ADDED A CONTENT VALIDATION PASS AHEAD  *
+000160*                   OF THE LENGTH CHECK.  LOW-VALUES,      *
+000170*                   ALL-SPACE AND UNPRINTABLE RECORDS ARE  *
+000180*                   NOW REJECTED BEFORE THE MOVE IS EVEN   *
+000190*                   ATTEMPTED.                             *
+000200*  08/08/26   RLH   DL100-PRINTABLE WAS AN ASCII " " THRU  *
+000210*                   "~" RANGE, WHICH IS NOT A CONTIGUOUS    *
+000220*                   RUN ON THIS EBCDIC MACHINE.  RE-STATED  *
+000230*                   AS THE ACTUAL EBCDIC (CODE PAGE 037)    *
+000240*                   PRINTABLE SUB-RANGES.                   *
+000250*  08/08/26   RLH   THE PRINTABLE TEST WAS RUNNING AGAINST  *
+000260*                   THE WHOLE 100-BYTE RECORD, INCLUDING    *
+000270*                   THE COMP-3 AMOUNT, WHICH IS PACKED      *
+000280*                   BINARY, NOT TEXT.  NOW SCOPED TO THE    *
+000290*                   ACTUAL CHARACTER/DIGIT SUB-FIELDS, WITH *
+000300*                   THE AMOUNT CHECKED FOR VALID PACKED     *
+000310*                   DECIMAL CONTENT INSTEAD.                *
+000320*----------------------------------------------------------*
+000330 ENVIRONMENT DIVISION.
+000340 CONFIGURATION SECTION.
+000350 SOURCE-COMPUTER. IBM-370.
+000360 OBJECT-COMPUTER. IBM-370.
+000370 SPECIAL-NAMES.
+000380     CLASS DL100-PRINTABLE IS
+000390         X"40"
+000400         X"4A" THRU X"50"
+000410         X"5A" THRU X"61"
+000420         X"6A" THRU X"6F"
+000430         X"79" THRU X"80"
+000440         X"81" THRU X"89"
+000450         X"91" THRU X"99"
+000460         X"A2" THRU X"A9"
+000470         X"C1" THRU X"C9"
+000480         X"D1" THRU X"D9"
+000490         X"E2" THRU X"E9"
+000500         X"F0" THRU X"F9".
+000510 DATA DIVISION.
+000520 WORKING-STORAGE SECTION.
+000530 01  WS-OVERFLOW-START             PIC 9(04)  VALUE ZEROES COMP.
+000540 LINKAGE SECTION.
+000550     COPY DL100GRL.
+000560 PROCEDURE DIVISION USING DL100-GRD-SOURCE-AREA
+000570         DL100-GRD-DEST-AREA
+000580         DL100-GRD-SRC-LEN
+000590         DL100-GRD-DEST-LEN
+000600         DL100-GRD-TRUNC-OPTION
+000610         DL100-GRD-OVERFLOW-AREA
+000620         DL100-GRD-OVERFLOW-LEN
+000630         DL100-GRD-STATUS.
+000640*----------------------------------------------------------*
+000650*  0000-MAINLINE                                           *
+000660*----------------------------------------------------------*
+000670 0000-MAINLINE.
+000680     MOVE SPACES TO DL100-GRD-DEST-AREA.
+000690     MOVE SPACES TO DL100-GRD-OVERFLOW-AREA.
+000700     MOVE ZEROES TO DL100-GRD-OVERFLOW-LEN.
+000710     PERFORM 1000-VALIDATE-CONTENT THRU 1000-EXIT.
+000720     IF NOT DL100-GRD-INVALID-CONTENT
+000730         PERFORM 2000-CHECK-LENGTH THRU 2000-EXIT
+000740     END-IF.
+000750     GO TO 9999-EXIT.
+000760
+000770*----------------------------------------------------------*
+000780*  1000-VALIDATE-CONTENT - REJECT LOW-VALUES, ALL-SPACE AND *
+000790*                          UNPRINTABLE RECORDS              *
+000800*----------------------------------------------------------*
+000810 1000-VALIDATE-CONTENT.
+000820     IF DL100-GRD-SOURCE-AREA = LOW-VALUES
+000830         OR DL100-GRD-SOURCE-AREA = SPACES
+000840         OR DL100-GRD-SRC-ID IS NOT DL100-PRINTABLE
+000850         OR DL100-GRD-SRC-TRANS-DATE IS NOT DL100-PRINTABLE
+000860         OR DL100-GRD-SRC-NAME IS NOT DL100-PRINTABLE
+000870         OR DL100-GRD-SRC-STATUS-CD IS NOT DL100-PRINTABLE
+000880         OR DL100-GRD-SRC-AMOUNT IS NOT NUMERIC
+000890         SET DL100-GRD-INVALID-CONTENT TO TRUE
+000900     ELSE
+000910         SET DL100-GRD-OK TO TRUE
+000920     END-IF.
+000930 1000-EXIT.
+000940     EXIT.
+000950
+000960*----------------------------------------------------------*
+000970*  2000-CHECK-LENGTH - REJECT OR TRUNCATE AN OVERSIZE MOVE  *
+000980*----------------------------------------------------------*
+000990 2000-CHECK-LENGTH.
+001000     IF DL100-GRD-SRC-LEN <= DL100-GRD-DEST-LEN
+001010         MOVE DL100-GRD-SOURCE-AREA TO DL100-GRD-DEST-AREA
+001020         SET DL100-GRD-OK TO TRUE
+001030     ELSE
+001040         IF DL100-GRD-TRUNC-YES
+001050             PERFORM 2600-TRUNCATING-MOVE THRU 2600-EXIT
+001060             SET DL100-GRD-TRUNCATED TO TRUE
+001070         ELSE
+001080             SET DL100-GRD-REJECTED TO TRUE
+001090         END-IF
+001100     END-IF.
+001110 2000-EXIT.
+001120     EXIT.
+001130
+001140*----------------------------------------------------------*
+001150*  2600-TRUNCATING-MOVE - MOVE WHAT FITS, RETURN THE REST   *
+001160*----------------------------------------------------------*
+001170 2600-TRUNCATING-MOVE.
+001180     MOVE DL100-GRD-SOURCE-AREA(1:DL100-GRD-DEST-LEN)
+001190         TO DL100-GRD-DEST-AREA(1:DL100-GRD-DEST-LEN).
+001200     COMPUTE DL100-GRD-OVERFLOW-LEN =
+001210         DL100-GRD-SRC-LEN - DL100-GRD-DEST-LEN.
+001220     COMPUTE WS-OVERFLOW-START = DL100-GRD-DEST-LEN + 1.
+001230     MOVE DL100-GRD-SOURCE-AREA(WS-OVERFLOW-START:
+001240         DL100-GRD-OVERFLOW-LEN)
+001250         TO DL100-GRD-OVERFLOW-AREA(1:DL100-GRD-OVERFLOW-LEN).
+001260 2600-EXIT.
+001270     EXIT.
+001280
+001290 9999-EXIT.
+001300     GOBACK.
