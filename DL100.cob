@@ -0,0 +1,426 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. DL100.
+000030 AUTHOR. R L HENNESSY.
+000040 INSTALLATION. DATA CENTER OPERATIONS.
+000050 DATE-WRITTEN. 08/08/2026.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080*  MODIFICATION HISTORY                                    *
+000090*----------------------------------------------------------*
+000100*  DATE       INIT  DESCRIPTION                            *
+000110*  08/08/26   RLH   PROMOTED FROM ONE-SHOT DEMO TO A REAL  *
+000120*                   FILE-DRIVEN NIGHTLY FIELD-TRANSFER JOB.*
+000130*                   ADDED INFILE READ LOOP SO THE GUARD    *
+000140*                   RUNS AGAINST EVERY RECORD INSTEAD OF   *
+000150*                   ONE HARDCODED LITERAL.                 *
+000160*  08/08/26   RLH   REJECTED MOVES NOW APPEND A RECORD TO  *
+000170*                   THE AUDIT-LOG FILE INSTEAD OF JUST     *
+000180*                   DISPLAYING THE ERROR.                  *
+000190*  08/08/26   RLH   SET RETURN-CODE 8 ON TRUNCATION SO THE *
+000200*                   SCHEDULER CAN COND/STOP THE JOB CHAIN. *
+000210*  08/08/26   RLH   WS-AREA-1/WS-AREA-2 NOW BUILT FROM THE *
+000220*                   DL100REC COPYBOOK SO CALLERS CAN       *
+000230*                   ADDRESS THE NAMED SUB-FIELDS.           *
+000240*  08/08/26   RLH   ADDED END-OF-RUN SUMMARY OF RECORDS    *
+000250*                   READ, MOVED AND REJECTED.               *
+000260*  08/08/26   RLH   OPTIONAL TRUNCATING MOVE (WS-TRUNC-     *
+000270*                   OPTION) NOW SAVES OVERFLOW BYTES TO THE *
+000280*                   SPILLOVER FILE INSTEAD OF DROPPING THE  *
+000290*                   WHOLE MOVE.                              *
+000300*  08/08/26   RLH   ADDED CHECKPOINT/RESTART.  DL100CKP IS  *
+000310*                   REWRITTEN EVERY WS-CKPT-INTERVAL         *
+000320*                   RECORDS SO A RESTART SKIPS RECORDS THAT  *
+000330*                   ALREADY PASSED THE GUARD.                *
+000340*  08/08/26   RLH   THE LENGTH CHECK NOW COMPARES AGAINST    *
+000350*                   WS-EFFECTIVE-DEST-LEN, WHICH THE         *
+000360*                   OPTIONAL CTLCARD CONTROL RECORD CAN      *
+000370*                   OVERRIDE AT RUN TIME, RATHER THAN THE    *
+000380*                   COMPILED-IN LENGTH OF WS-AREA-2.         *
+000390*  08/08/26   RLH   THE LENGTH/TRUNCATE GUARD IS NOW A       *
+000400*                   CALL TO DL100GRD SO OTHER TRANSFER JOBS  *
+000410*                   CAN SHARE THE SAME CHECK.  DL100 STILL   *
+000420*                   OWNS THE AUDIT-LOG AND SPILLOVER WRITES. *
+000430*  08/08/26   RLH   RECORDS FAILING THE NEW DL100GRD CONTENT *
+000440*                   VALIDATION (LOW-VALUES, ALL-SPACE, OR    *
+000450*                   UNPRINTABLE) ARE NOW LOGGED AND COUNTED  *
+000460*                   SEPARATELY FROM SIZE REJECTS.            *
+000470*  08/08/26   RLH   WS-AREA-1/WS-AREA-2 SUB-FIELDS NOW COPY  *
+000480*                   IN CORRECTLY (DL100REC REPLACING NEEDS   *
+000490*                   ONE PAIR PER GENERATED WORD, NOT JUST    *
+000500*                   ==PFX==), AND DL100GRD'S PARAMETER AREAS *
+000510*                   ARE BUILT FROM DL100REC TOO.  CHECKPOINT *
+000520*                   IS NOW CLEARED AT A NORMAL END OF RUN,   *
+000530*                   THE RESTART SKIP LOOP STOPS AT EOF       *
+000540*                   INSTEAD OF OVER-READING, AND THE SUMMARY *
+000550*                   SUBTOTALS ARE CARRIED IN THE CHECKPOINT  *
+000560*                   SO A RESUMED RUN STILL RECONCILES.       *
+000570*                   DROPPED THE PER-RECORD DISPLAY LEFT OVER *
+000580*                   FROM THE ORIGINAL ONE-SHOT DEMO.         *
+000590*  08/08/26   RLH   AUDIT-LOG/SPILLOVER-FILE ARE NOW OPENED  *
+000600*                   EXTEND INSTEAD OF OUTPUT ON A RESTART SO *
+000610*                   THE PRE-CRASH AUDIT TRAIL SURVIVES;      *
+000620*                   7000-WRITE-CHECKPOINT NOW RUNS AFTER THE *
+000630*                   EVALUATE SO THE SAVED SUBTOTALS MATCH    *
+000640*                   THE SAVED RECORD COUNT; AND AN OUT-OF-   *
+000650*                   RANGE CTLCARD DEST LEN NO LONGER REACHES *
+000660*                   THE REFERENCE MODIFICATION IN DL100GRD.  *
+000670*----------------------------------------------------------*
+000680 ENVIRONMENT DIVISION.
+000690 CONFIGURATION SECTION.
+000700 SOURCE-COMPUTER. IBM-370.
+000710 OBJECT-COMPUTER. IBM-370.
+000720 INPUT-OUTPUT SECTION.
+000730 FILE-CONTROL.
+000740     SELECT INFILE ASSIGN TO "INFILE"
+000750         ORGANIZATION IS SEQUENTIAL
+000760         FILE STATUS IS WS-INFILE-STATUS.
+000770     SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+000780         ORGANIZATION IS SEQUENTIAL
+000790         FILE STATUS IS WS-AUDIT-STATUS.
+000800     SELECT SPILLOVER-FILE ASSIGN TO "SPILLOVR"
+000810         ORGANIZATION IS SEQUENTIAL
+000820         FILE STATUS IS WS-SPILL-STATUS.
+000830     SELECT CHECKPOINT-FILE ASSIGN TO "DL100CKP"
+000840         ORGANIZATION IS SEQUENTIAL
+000850         FILE STATUS IS WS-CKPT-STATUS.
+000860     SELECT CONTROL-CARD ASSIGN TO "CTLCARD"
+000870         ORGANIZATION IS SEQUENTIAL
+000880         FILE STATUS IS WS-CTL-STATUS.
+000890 DATA DIVISION.
+000900 FILE SECTION.
+000910 FD  INFILE
+000920     RECORDING MODE IS F
+000930     LABEL RECORDS ARE STANDARD.
+000940 01  INFILE-RECORD                PIC X(100).
+000950 FD  AUDIT-LOG
+000960     RECORDING MODE IS F
+000970     LABEL RECORDS ARE STANDARD.
+000980     COPY DL100AUD.
+000990 FD  SPILLOVER-FILE
+001000     RECORDING MODE IS F
+001010     LABEL RECORDS ARE STANDARD.
+001020 01  SPILLOVER-RECORD              PIC X(100).
+001030 FD  CHECKPOINT-FILE
+001040     RECORDING MODE IS F
+001050     LABEL RECORDS ARE STANDARD.
+001060     COPY DL100CHK.
+001070 FD  CONTROL-CARD
+001080     RECORDING MODE IS F
+001090     LABEL RECORDS ARE STANDARD.
+001100     COPY DL100CTL.
+001110 WORKING-STORAGE SECTION.
+001120*----------------------------------------------------------*
+001130*  RUN CONTROL SWITCHES                                    *
+001140*----------------------------------------------------------*
+001150 01  WS-SWITCHES.
+001160     05  WS-EOF-SW                 PIC X(01)  VALUE 'N'.
+001170         88  WS-EOF                           VALUE 'Y'.
+001180 01  WS-INFILE-STATUS              PIC X(02)  VALUE SPACES.
+001190     88  WS-INFILE-OK                         VALUE '00'.
+001200     88  WS-INFILE-EOF                        VALUE '10'.
+001210 01  WS-AUDIT-STATUS               PIC X(02)  VALUE SPACES.
+001220     88  WS-AUDIT-OK                          VALUE '00'.
+001230 01  WS-SPILL-STATUS               PIC X(02)  VALUE SPACES.
+001240     88  WS-SPILL-OK                          VALUE '00'.
+001250 01  WS-CKPT-STATUS                PIC X(02)  VALUE SPACES.
+001260     88  WS-CKPT-OK                           VALUE '00'.
+001270 01  WS-CKPT-INTERVAL              PIC 9(06)  VALUE 1000 COMP.
+001280 01  WS-CKPT-QUOTIENT              PIC 9(06)  VALUE ZEROES COMP.
+001290 01  WS-CKPT-REMAINDER             PIC 9(06)  VALUE ZEROES COMP.
+001300 01  WS-RESTART-CT                 PIC 9(08)  VALUE ZEROES COMP.
+001310 01  WS-SKIP-CT                    PIC 9(08)  VALUE ZEROES COMP.
+001320 01  WS-CTL-STATUS                 PIC X(02)  VALUE SPACES.
+001330     88  WS-CTL-OK                            VALUE '00'.
+001340 01  WS-EFFECTIVE-DEST-LEN         PIC 9(04)  VALUE 100 COMP.
+001350 01  WS-TRUNC-OPTION               PIC X(01)  VALUE 'N'.
+001360     88  WS-TRUNC-YES                         VALUE 'Y'.
+001370     88  WS-TRUNC-NO                          VALUE 'N'.
+001380 01  WS-RECORD-CT                  PIC 9(08)  VALUE ZEROES COMP.
+001390 01  WS-MOVED-CT                   PIC 9(08)  VALUE ZEROES COMP.
+001400 01  WS-TRUNCATED-CT               PIC 9(08)  VALUE ZEROES COMP.
+001410 01  WS-REJECTED-CT                PIC 9(08)  VALUE ZEROES COMP.
+001420 01  WS-INVALID-CT                 PIC 9(08)  VALUE ZEROES COMP.
+001430 01  WS-CURRENT-DATE               PIC 9(08)  VALUE ZEROES.
+001440 01  WS-CURRENT-TIME               PIC 9(08)  VALUE ZEROES.
+001450 01  WS-AUD-REASON-CD              PIC X(02)  VALUE SPACES.
+001460     COPY DL100GRL.
+001470     COPY DL100REC REPLACING
+001480         ==PFX-ID==         BY ==WS-AREA-1-ID==
+001490         ==PFX-TRANS-DATE== BY ==WS-AREA-1-TRANS-DATE==
+001500         ==PFX-NAME==       BY ==WS-AREA-1-NAME==
+001510         ==PFX-AMOUNT==     BY ==WS-AREA-1-AMOUNT==
+001520         ==PFX-STATUS-CD==  BY ==WS-AREA-1-STATUS-CD==
+001530         ==PFX==            BY ==WS-AREA-1==.
+001540     COPY DL100REC REPLACING
+001550         ==PFX-ID==         BY ==WS-AREA-2-ID==
+001560         ==PFX-TRANS-DATE== BY ==WS-AREA-2-TRANS-DATE==
+001570         ==PFX-NAME==       BY ==WS-AREA-2-NAME==
+001580         ==PFX-AMOUNT==     BY ==WS-AREA-2-AMOUNT==
+001590         ==PFX-STATUS-CD==  BY ==WS-AREA-2-STATUS-CD==
+001600         ==PFX==            BY ==WS-AREA-2==.
+001610 PROCEDURE DIVISION.
+001620*----------------------------------------------------------*
+001630*  0000-MAINLINE                                           *
+001640*----------------------------------------------------------*
+001650 0000-MAINLINE.
+001660     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001670     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+001680         UNTIL WS-EOF.
+001690     PERFORM 8000-PRINT-SUMMARY THRU 8000-EXIT.
+001700     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001710     GO TO 9999-EXIT.
+001720
+001730*----------------------------------------------------------*
+001740*  1000-INITIALIZE - OPEN THE LEGACY EXTRACT FILE          *
+001750*----------------------------------------------------------*
+001760 1000-INITIALIZE.
+001770     OPEN INPUT INFILE.
+001780     IF NOT WS-INFILE-OK
+001790         DISPLAY "DL100 - UNABLE TO OPEN INFILE, STATUS = "
+001800             WS-INFILE-STATUS
+001810         MOVE 16 TO RETURN-CODE
+001820         GO TO 9999-EXIT
+001830     END-IF.
+001840     OPEN INPUT CHECKPOINT-FILE.
+001850     IF WS-CKPT-OK
+001860         READ CHECKPOINT-FILE
+001870             AT END
+001880                 CONTINUE
+001890             NOT AT END
+001900                 MOVE DL100-CKPT-COUNT       TO WS-RESTART-CT
+001910                 MOVE DL100-CKPT-MOVED-CT    TO WS-MOVED-CT
+001920                 MOVE DL100-CKPT-TRUNCATED-CT TO WS-TRUNCATED-CT
+001930                 MOVE DL100-CKPT-REJECTED-CT TO WS-REJECTED-CT
+001940                 MOVE DL100-CKPT-INVALID-CT  TO WS-INVALID-CT
+001950         END-READ
+001960         CLOSE CHECKPOINT-FILE
+001970     END-IF.
+001980     MOVE WS-RESTART-CT TO WS-RECORD-CT.
+001990     IF WS-RESTART-CT > 0
+002000         OPEN EXTEND AUDIT-LOG
+002010     ELSE
+002020         OPEN OUTPUT AUDIT-LOG
+002030     END-IF.
+002040     IF NOT WS-AUDIT-OK
+002050         DISPLAY "DL100 - UNABLE TO OPEN AUDITLOG, STATUS = "
+002060             WS-AUDIT-STATUS
+002070         MOVE 16 TO RETURN-CODE
+002080         GO TO 9999-EXIT
+002090     END-IF.
+002100     IF WS-RESTART-CT > 0
+002110         OPEN EXTEND SPILLOVER-FILE
+002120     ELSE
+002130         OPEN OUTPUT SPILLOVER-FILE
+002140     END-IF.
+002150     IF NOT WS-SPILL-OK
+002160         DISPLAY "DL100 - UNABLE TO OPEN SPILLOVR, STATUS = "
+002170             WS-SPILL-STATUS
+002180         MOVE 16 TO RETURN-CODE
+002190         GO TO 9999-EXIT
+002200     END-IF.
+002210     IF WS-RESTART-CT > 0
+002220         DISPLAY "DL100 - RESTARTING AFTER CHECKPOINT AT "
+002230             WS-RESTART-CT
+002240         MOVE ZEROES TO WS-SKIP-CT
+002250         PERFORM 1500-SKIP-RECORD THRU 1500-EXIT
+002260             UNTIL WS-EOF OR WS-SKIP-CT = WS-RESTART-CT
+002270         IF WS-EOF
+002280             DISPLAY "DL100 - WARNING, INFILE EXHAUSTED AFTER "
+002290                 WS-SKIP-CT " OF " WS-RESTART-CT
+002300                 " CHECKPOINTED RECORDS"
+002310         END-IF
+002320     END-IF.
+002330     OPEN INPUT CONTROL-CARD.
+002340     IF WS-CTL-OK
+002350         READ CONTROL-CARD
+002360             AT END
+002370                 CONTINUE
+002380             NOT AT END
+002390                 IF DL100-CTL-DEST-LEN IS NUMERIC
+002400                     AND DL100-CTL-DEST-LEN >= 1
+002410                     AND DL100-CTL-DEST-LEN <= 100
+002420                     MOVE DL100-CTL-DEST-LEN
+002430                         TO WS-EFFECTIVE-DEST-LEN
+002440                 ELSE
+002450                     DISPLAY "DL100 - WARNING, CTLCARD DEST LEN "
+002460                         DL100-CTL-DEST-LEN
+002470                         " OUT OF RANGE, USING DEFAULT OF 100"
+002480                 END-IF
+002490                 IF DL100-CTL-TRUNC-OPTION = 'Y' OR 'N'
+002500                     MOVE DL100-CTL-TRUNC-OPTION
+002510                         TO WS-TRUNC-OPTION
+002520                 ELSE
+002530                     DISPLAY "DL100 - WARNING, CTLCARD TRUNC "
+002540                         "OPTION " DL100-CTL-TRUNC-OPTION
+002550                         " INVALID, USING DEFAULT OF 'N'"
+002560                 END-IF
+002570         END-READ
+002580         CLOSE CONTROL-CARD
+002590     END-IF.
+002600 1000-EXIT.
+002610     EXIT.
+002620
+002630*----------------------------------------------------------*
+002640*  1500-SKIP-RECORD - DISCARD A RECORD ALREADY PROCESSED    *
+002650*                     BEFORE THE LAST CHECKPOINT            *
+002660*----------------------------------------------------------*
+002670 1500-SKIP-RECORD.
+002680     READ INFILE INTO WS-AREA-1
+002690         AT END
+002700             SET WS-EOF TO TRUE
+002710         NOT AT END
+002720             ADD 1 TO WS-SKIP-CT
+002730     END-READ.
+002740 1500-EXIT.
+002750     EXIT.
+002760
+002770*----------------------------------------------------------*
+002780*  2000-PROCESS-RECORD - GUARD AGAINST OVERSIZE MOVES      *
+002790*----------------------------------------------------------*
+002800 2000-PROCESS-RECORD.
+002810     READ INFILE INTO WS-AREA-1
+002820         AT END
+002830             SET WS-EOF TO TRUE
+002840             GO TO 2000-EXIT
+002850     END-READ.
+002860     ADD 1 TO WS-RECORD-CT.
+002870     DIVIDE WS-RECORD-CT BY WS-CKPT-INTERVAL
+002880         GIVING WS-CKPT-QUOTIENT
+002890         REMAINDER WS-CKPT-REMAINDER.
+002900     MOVE WS-AREA-1              TO DL100-GRD-SOURCE-AREA.
+002910     MOVE LENGTH OF WS-AREA-1    TO DL100-GRD-SRC-LEN.
+002920     MOVE WS-EFFECTIVE-DEST-LEN  TO DL100-GRD-DEST-LEN.
+002930     MOVE WS-TRUNC-OPTION        TO DL100-GRD-TRUNC-OPTION.
+002940     CALL "DL100GRD" USING DL100-GRD-SOURCE-AREA
+002950         DL100-GRD-DEST-AREA
+002960         DL100-GRD-SRC-LEN
+002970         DL100-GRD-DEST-LEN
+002980         DL100-GRD-TRUNC-OPTION
+002990         DL100-GRD-OVERFLOW-AREA
+003000         DL100-GRD-OVERFLOW-LEN
+003010         DL100-GRD-STATUS.
+003020     MOVE DL100-GRD-DEST-AREA TO WS-AREA-2.
+003030     EVALUATE TRUE
+003040         WHEN DL100-GRD-OK
+003050             ADD 1 TO WS-MOVED-CT
+003060         WHEN DL100-GRD-TRUNCATED
+003070             MOVE DL100-GRD-OVERFLOW-AREA TO SPILLOVER-RECORD
+003080             WRITE SPILLOVER-RECORD
+003090             MOVE 'TR' TO WS-AUD-REASON-CD
+003100             PERFORM 2500-WRITE-AUDIT-REC THRU 2500-EXIT
+003110             IF RETURN-CODE < 4
+003120                 MOVE 4 TO RETURN-CODE
+003130             END-IF
+003140             ADD 1 TO WS-TRUNCATED-CT
+003150         WHEN DL100-GRD-REJECTED
+003160             DISPLAY "Error: Source area is larger than "
+003170                 "destination area."
+003180             MOVE 'SZ' TO WS-AUD-REASON-CD
+003190             PERFORM 2500-WRITE-AUDIT-REC THRU 2500-EXIT
+003200             IF RETURN-CODE < 8
+003210                 MOVE 8 TO RETURN-CODE
+003220             END-IF
+003230             ADD 1 TO WS-REJECTED-CT
+003240         WHEN DL100-GRD-INVALID-CONTENT
+003250             DISPLAY "Error: Source record failed content "
+003260                 "validation."
+003270             MOVE 'CN' TO WS-AUD-REASON-CD
+003280             PERFORM 2500-WRITE-AUDIT-REC THRU 2500-EXIT
+003290             IF RETURN-CODE < 8
+003300                 MOVE 8 TO RETURN-CODE
+003310             END-IF
+003320             ADD 1 TO WS-INVALID-CT
+003330     END-EVALUATE.
+003340     IF WS-CKPT-REMAINDER = 0
+003350         PERFORM 7000-WRITE-CHECKPOINT THRU 7000-EXIT
+003360     END-IF.
+003370 2000-EXIT.
+003380     EXIT.
+003390
+003400*----------------------------------------------------------*
+003410*  2500-WRITE-AUDIT-REC - LOG A REJECTED MOVE              *
+003420*----------------------------------------------------------*
+003430 2500-WRITE-AUDIT-REC.
+003440     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+003450     ACCEPT WS-CURRENT-TIME FROM TIME.
+003460     MOVE WS-RECORD-CT           TO DL100-AUD-REC-ID.
+003470     MOVE WS-CURRENT-DATE        TO DL100-AUD-DATE.
+003480     MOVE WS-CURRENT-TIME        TO DL100-AUD-TIME.
+003490     MOVE LENGTH OF WS-AREA-1    TO DL100-AUD-SRC-LEN.
+003500     MOVE WS-EFFECTIVE-DEST-LEN  TO DL100-AUD-DST-LEN.
+003510     MOVE WS-AUD-REASON-CD       TO DL100-AUD-REASON-CD.
+003520     WRITE DL100-AUDIT-RECORD.
+003530 2500-EXIT.
+003540     EXIT.
+003550
+003560*----------------------------------------------------------*
+003570*  7000-WRITE-CHECKPOINT - SAVE RESTART POSITION            *
+003580*----------------------------------------------------------*
+003590 7000-WRITE-CHECKPOINT.
+003600     MOVE WS-RECORD-CT     TO DL100-CKPT-COUNT.
+003610     MOVE WS-RECORD-CT     TO DL100-CKPT-POSITION.
+003620     MOVE WS-MOVED-CT      TO DL100-CKPT-MOVED-CT.
+003630     MOVE WS-TRUNCATED-CT  TO DL100-CKPT-TRUNCATED-CT.
+003640     MOVE WS-REJECTED-CT   TO DL100-CKPT-REJECTED-CT.
+003650     MOVE WS-INVALID-CT    TO DL100-CKPT-INVALID-CT.
+003660     OPEN OUTPUT CHECKPOINT-FILE.
+003670     IF NOT WS-CKPT-OK
+003680         DISPLAY "DL100 - UNABLE TO OPEN DL100CKP, STATUS = "
+003690             WS-CKPT-STATUS
+003700         MOVE 16 TO RETURN-CODE
+003710         GO TO 9999-EXIT
+003720     END-IF.
+003730     WRITE DL100-CHECKPOINT-RECORD.
+003740     IF NOT WS-CKPT-OK
+003750         DISPLAY "DL100 - UNABLE TO WRITE DL100CKP, STATUS = "
+003760             WS-CKPT-STATUS
+003770         MOVE 16 TO RETURN-CODE
+003780         GO TO 9999-EXIT
+003790     END-IF.
+003800     CLOSE CHECKPOINT-FILE.
+003810 7000-EXIT.
+003820     EXIT.
+003830
+003840*----------------------------------------------------------*
+003850*  7500-CLEAR-CHECKPOINT - WIPE THE CHECKPOINT AFTER A       *
+003860*                          NORMAL END OF RUN SO THE NEXT     *
+003870*                          NIGHT'S FILE DOES NOT GET SKIPPED  *
+003880*----------------------------------------------------------*
+003890 7500-CLEAR-CHECKPOINT.
+003900     OPEN OUTPUT CHECKPOINT-FILE.
+003910     IF NOT WS-CKPT-OK
+003920         DISPLAY "DL100 - UNABLE TO CLEAR DL100CKP, STATUS = "
+003930             WS-CKPT-STATUS
+003940         MOVE 16 TO RETURN-CODE
+003950         GO TO 9999-EXIT
+003960     END-IF.
+003970     CLOSE CHECKPOINT-FILE.
+003980 7500-EXIT.
+003990     EXIT.
+004000
+004010*----------------------------------------------------------*
+004020*  8000-PRINT-SUMMARY - END-OF-RUN RECONCILIATION TOTALS    *
+004030*----------------------------------------------------------*
+004040 8000-PRINT-SUMMARY.
+004050     DISPLAY "DL100 - RUN SUMMARY".
+004060     DISPLAY "  RECORDS READ      = " WS-RECORD-CT.
+004070     DISPLAY "  RECORDS MOVED     = " WS-MOVED-CT.
+004080     DISPLAY "  RECORDS TRUNCATED = " WS-TRUNCATED-CT.
+004090     DISPLAY "  RECORDS REJECTED  = " WS-REJECTED-CT.
+004100     DISPLAY "  RECORDS INVALID   = " WS-INVALID-CT.
+004110 8000-EXIT.
+004120     EXIT.
+004130
+004140*----------------------------------------------------------*
+004150*  9000-TERMINATE - CLOSE FILES                            *
+004160*----------------------------------------------------------*
+004170 9000-TERMINATE.
+004180     CLOSE INFILE.
+004190     CLOSE AUDIT-LOG.
+004200     CLOSE SPILLOVER-FILE.
+004210     PERFORM 7500-CLEAR-CHECKPOINT THRU 7500-EXIT.
+004220 9000-EXIT.
+004230     EXIT.
+004240
+004250 9999-EXIT.
+004260     STOP RUN.
